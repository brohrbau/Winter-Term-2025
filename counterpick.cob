@@ -0,0 +1,154 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CounterPick.
+AUTHOR. Bunker Rohrbaugh.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT MatchupFile ASSIGN TO "matchups.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD MatchupFile.
+01 MatchupDetails.
+       88 EndOfMatchupFile VALUE HIGH-VALUES.
+       02 PlayedAsName      PIC X(18).
+       02 PlayedAgainstName PIC X(18).
+       02 MatchupWins       PIC 99.
+       02 MatchupLosses     PIC 99.
+
+WORKING-STORAGE SECTION.
+01 OpponentName PIC X(18).
+01 PickCount    PIC 99 VALUE ZERO.
+
+01 PickTable.
+       02 PickEntry OCCURS 86 TIMES.
+           03 PickCharName PIC X(18).
+           03 PickWins     PIC 9(4).
+           03 PickLosses   PIC 9(4).
+           03 PickGamesSwitch PIC X(01).
+               88 PickGamesPlayed VALUE "Y".
+               88 PickGamesNone   VALUE "N".
+           03 PickPct      PIC 999V99.
+
+01 PickSearchIdx PIC 99.
+01 PickFoundIdx  PIC 99.
+01 PickFoundSwitch PIC X(01).
+       88 PickFound    VALUE "Y".
+       88 PickNotFound VALUE "N".
+
+01 PickOuterIdx  PIC 99.
+01 PickInnerIdx  PIC 99.
+01 PickSwapEntry.
+       02 FILLER PIC X(18).
+       02 FILLER PIC 9(4).
+       02 FILLER PIC 9(4).
+       02 FILLER PIC X(01).
+       02 FILLER PIC 999V99.
+
+01 PickPct-Display PIC ZZ9.99.
+01 PickRank      PIC 99.
+01 TopPickLimit   PIC 99 VALUE 05.
+
+PROCEDURE DIVISION.
+Begin.
+   PERFORM InitializeProgram
+   PERFORM PromptOpponent
+   PERFORM LoadMatchups
+   PERFORM SortPicks
+   PERFORM DisplayPicks
+   STOP RUN.
+
+InitializeProgram.
+   MOVE ZEROS TO PickTable
+   MOVE ZERO TO PickCount.
+
+PromptOpponent.
+   DISPLAY "Look up best picks against which character? " WITH NO ADVANCING
+   ACCEPT OpponentName FROM CONSOLE.
+
+*> One pass over the bracket-derived matchup file, folding every
+*> played-as/played-against pair for the requested opponent into PickTable.
+LoadMatchups.
+   OPEN INPUT MatchupFile
+   READ MatchupFile
+     AT END SET EndOfMatchupFile TO TRUE
+   END-READ
+   PERFORM UNTIL EndOfMatchupFile
+      IF PlayedAgainstName = OpponentName
+         PERFORM RecordPick
+      END-IF
+      READ MatchupFile
+        AT END SET EndOfMatchupFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE MatchupFile.
+
+*> Finds (or adds) the PickTable entry for PlayedAsName and folds in the
+*> matchup record's wins/losses, the same linear-search style used in
+*> main.cob's duplicate-player check.
+RecordPick.
+   SET PickNotFound TO TRUE
+   PERFORM VARYING PickSearchIdx FROM 1 BY 1
+           UNTIL PickSearchIdx GREATER THAN PickCount
+      IF PickCharName(PickSearchIdx) = PlayedAsName
+         SET PickFound TO TRUE
+         MOVE PickSearchIdx TO PickFoundIdx
+      END-IF
+   END-PERFORM
+   IF PickNotFound
+      ADD 1 TO PickCount
+      MOVE PlayedAsName TO PickCharName(PickCount)
+      MOVE PickCount TO PickFoundIdx
+   END-IF
+   ADD MatchupWins   TO PickWins(PickFoundIdx)
+   ADD MatchupLosses TO PickLosses(PickFoundIdx).
+
+*> Computes each pick's win% against the opponent (guarding the zero-games
+*> case the same way main.cob's SortCharacterResults does) and sorts the
+*> filled PickTable entries into descending order by that percentage.
+SortPicks.
+   PERFORM VARYING PickOuterIdx FROM 1 BY 1
+           UNTIL PickOuterIdx GREATER THAN PickCount
+      IF PickWins(PickOuterIdx) = 0 AND PickLosses(PickOuterIdx) = 0
+         SET PickGamesNone(PickOuterIdx) TO TRUE
+         MOVE ZERO TO PickPct(PickOuterIdx)
+      ELSE
+         SET PickGamesPlayed(PickOuterIdx) TO TRUE
+         COMPUTE PickPct(PickOuterIdx) ROUNDED =
+            (PickWins(PickOuterIdx) /
+             (PickWins(PickOuterIdx) + PickLosses(PickOuterIdx)))
+            * 100
+      END-IF
+   END-PERFORM
+   IF PickCount GREATER THAN 1
+      PERFORM VARYING PickOuterIdx FROM 1 BY 1
+              UNTIL PickOuterIdx GREATER THAN PickCount - 1
+         PERFORM VARYING PickInnerIdx FROM 1 BY 1
+                 UNTIL PickInnerIdx GREATER THAN PickCount - PickOuterIdx
+            IF PickPct(PickInnerIdx) LESS THAN PickPct(PickInnerIdx + 1)
+               MOVE PickEntry(PickInnerIdx)     TO PickSwapEntry
+               MOVE PickEntry(PickInnerIdx + 1) TO PickEntry(PickInnerIdx)
+               MOVE PickSwapEntry               TO PickEntry(PickInnerIdx + 1)
+            END-IF
+         END-PERFORM
+      END-PERFORM
+   END-IF.
+
+*> Prints up to TopPickLimit ranked picks. No bracket data at all for the
+*> requested opponent simply means an empty list -- not an error.
+DisplayPicks.
+   DISPLAY "Best picks against " OpponentName ":"
+   IF PickCount = ZERO
+      DISPLAY "  No matchup data on file for that character."
+   ELSE
+      PERFORM VARYING PickRank FROM 1 BY 1
+              UNTIL PickRank GREATER THAN PickCount
+                 OR PickRank GREATER THAN TopPickLimit
+         MOVE PickPct(PickRank) TO PickPct-Display
+         DISPLAY "  " PickRank ". " PickCharName(PickRank)
+                 "  W:" PickWins(PickRank) " L:" PickLosses(PickRank)
+                 " (" PickPct-Display "%)"
+      END-PERFORM
+   END-IF.
