@@ -6,9 +6,22 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT PlayerFile ASSIGN TO "records.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS PlayerFile-Status.
+SELECT Chart ASSIGN TO "result.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+SELECT RosterFile ASSIGN TO "roster.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+SELECT ExceptionFile ASSIGN TO "exceptions.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+SELECT RestartFile ASSIGN TO "restart.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS RestartFile-Status.
+SELECT HistoryFile ASSIGN TO "history.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HistoryFile-Status.
+SELECT DuplicateFile ASSIGN TO "duplicates.txt"
        ORGANIZATION IS LINE SEQUENTIAL.
-*> SELECT Chart ASSIGN TO "result.txt"
-*>        ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
 FD PlayerFile.
@@ -17,349 +30,379 @@ FD PlayerFile.
        02 PlayerName      PIC X(20).
        02 MatchupRecords.
            03 Mario.
-               04 Mario-Name PIC X(5).
+               04 Mario-Name PIC X(05).
                04 Mario-Wins    PIC 99.
                04 Mario-Losses  PIC 99.
            03 Donkey-Kong.
-               04 DK-Name PIC X(11).
-               04 Donkey-Kong-Wins PIC 99.
-               04 Donkey-Kong-Losses PIC 99.
+               04 Donkey-Kong-Name PIC X(11).
+               04 Donkey-Kong-Wins    PIC 99.
+               04 Donkey-Kong-Losses  PIC 99.
            03 Link.
-               04 Link-Name PIC X(4).
-               04 Link-Wins PIC 99.
-               04 Link-Losses PIC 99.
+               04 Link-Name PIC X(04).
+               04 Link-Wins    PIC 99.
+               04 Link-Losses  PIC 99.
            03 Samus.
-               04 Samus-Name PIC X(5).
-               04 Samus-Wins PIC 99.
-               04 Samus-Losses PIC 99.
+               04 Samus-Name PIC X(05).
+               04 Samus-Wins    PIC 99.
+               04 Samus-Losses  PIC 99.
            03 Dark-Samus.
                04 Dark-Samus-Name PIC X(10).
-               04 Dark-Samus-Wins PIC 99.
-               04 Dark-Samus-Losses PIC 99.
+               04 Dark-Samus-Wins    PIC 99.
+               04 Dark-Samus-Losses  PIC 99.
            03 Yoshi.
-               04 Yoshi-Name PIC X(5).
-               04 Yoshi-Wins PIC 99.
-               04 Yoshi-Losses PIC 99. 
+               04 Yoshi-Name PIC X(05).
+               04 Yoshi-Wins    PIC 99.
+               04 Yoshi-Losses  PIC 99.
            03 Kirby.
-               04 Kirby-Name PIC X(5).
-               04 Kirby-Wins PIC 99. 
-               04 Kirby-Losses PIC 99. 
+               04 Kirby-Name PIC X(05).
+               04 Kirby-Wins    PIC 99.
+               04 Kirby-Losses  PIC 99.
            03 Fox.
-               04 Fox-Name PIC XXX.
-               04 Fox-Wins PIC 99. 
-               04 Fox-Losses PIC 99.
+               04 Fox-Name PIC X(03).
+               04 Fox-Wins    PIC 99.
+               04 Fox-Losses  PIC 99.
            03 Pikachu.
-               04 Pikachu-Name PIC X(7).
-               04 Pikachu-Wins PIC 99. 
-               04 Pikachu-Losses PIC 99. 
+               04 Pikachu-Name PIC X(07).
+               04 Pikachu-Wins    PIC 99.
+               04 Pikachu-Losses  PIC 99.
            03 Luigi.
-               04 Luigi-Name PIC X(5).
-               04 Luigi-Wins PIC 99. 
-               04 Luigi-Losses PIC 99.
+               04 Luigi-Name PIC X(05).
+               04 Luigi-Wins    PIC 99.
+               04 Luigi-Losses  PIC 99.
            03 Ness.
-               04 Ness-Name PIC X(4).
-               04 Ness-Wins PIC 99. 
-               04 Ness-Losses PIC 99.
+               04 Ness-Name PIC X(04).
+               04 Ness-Wins    PIC 99.
+               04 Ness-Losses  PIC 99.
            03 Captain-Falcon.
-               04 Captian-Falcon-Name PIC X(14).
-               04 Captain-Falcon-Wins PIC 99. 
-               04 Captain-Falcon-Losses PIC 99. 
+               04 Captain-Falcon-Name PIC X(14).
+               04 Captain-Falcon-Wins    PIC 99.
+               04 Captain-Falcon-Losses  PIC 99.
            03 Jigglypuff.
                04 Jigglypuff-Name PIC X(10).
-               04 Jigglypuff-Wins PIC 99. 
-               04 Jigglypuff-Losses PIC 99. 
+               04 Jigglypuff-Wins    PIC 99.
+               04 Jigglypuff-Losses  PIC 99.
            03 Peach.
-               04 Peach-Name PIC X(5).
-               04 Peach-Wins PIC 99. 
-               04 Peach-Losses PIC 99. 
+               04 Peach-Name PIC X(05).
+               04 Peach-Wins    PIC 99.
+               04 Peach-Losses  PIC 99.
            03 Daisy.
-               04 Daisy-Name PIC X(5).
-               04 Daisy-Wins PIC 99. 
-               04 Daisy-Losses PIC 99. 
+               04 Daisy-Name PIC X(05).
+               04 Daisy-Wins    PIC 99.
+               04 Daisy-Losses  PIC 99.
            03 Bowser.
-               04 Bowser-Name PIC X(6).
-               04 Bowser-Wins PIC 99. 
-               04 Bowser-Losses PIC 99. 
+               04 Bowser-Name PIC X(06).
+               04 Bowser-Wins    PIC 99.
+               04 Bowser-Losses  PIC 99.
            03 Ice-Climbers.
                04 Ice-Climbers-Name PIC X(12).
-               04 Ice-Climbers-Wins PIC 99. 
-               04 Ice-Climbers-Losses PIC 99. 
+               04 Ice-Climbers-Wins    PIC 99.
+               04 Ice-Climbers-Losses  PIC 99.
            03 Sheik.
-               04 Sheik-Name PIC X(5).
-               04 Sheik-Wins PIC 99. 
-               04 Shiek-Losses PIC 99.
+               04 Sheik-Name PIC X(05).
+               04 Sheik-Wins    PIC 99.
+               04 Sheik-Losses  PIC 99.
            03 Zelda.
-               04 Zelda-Name PIC X(5).
-               04 Zelda-Wins PIC 99. 
-               04 Zelda-Losses PIC 99. 
+               04 Zelda-Name PIC X(05).
+               04 Zelda-Wins    PIC 99.
+               04 Zelda-Losses  PIC 99.
            03 Dr-Mario.
                04 Dr-Mario-Name PIC X(8).
-               04 Dr-Mario-Wins PIC 99. 
-               04 Dr-Mario-Losses PIC 99. 
+               04 Dr-Mario-Wins    PIC 99.
+               04 Dr-Mario-Losses  PIC 99.
            03 Pichu.
-               04 Pichu-Name PIC X(5).
-               04 Pichu-Wins PIC 99. 
-               04 Pichu-Losses PIC 99.
+               04 Pichu-Name PIC X(05).
+               04 Pichu-Wins    PIC 99.
+               04 Pichu-Losses  PIC 99.
            03 Falco.
-               04 Falco-Name PIC X(5).
-               04 Falco-Wins PIC 99. 
-               04 Falco-Losses PIC 99. 
+               04 Falco-Name PIC X(05).
+               04 Falco-Wins    PIC 99.
+               04 Falco-Losses  PIC 99.
            03 Marth.
-               04 Marth-Name PIC X(5).
-               04 Marth-Wins PIC 99.
-               04 Marth-Losses PIC 99.
+               04 Marth-Name PIC X(05).
+               04 Marth-Wins    PIC 99.
+               04 Marth-Losses  PIC 99.
            03 Lucina.
-               04 Lucina-Name PIC X(6).
-               04 Lucina-Wins PIC 99. 
-               04 Lucina-Losses PIC 99. 
+               04 Lucina-Name PIC X(06).
+               04 Lucina-Wins    PIC 99.
+               04 Lucina-Losses  PIC 99.
            03 Young-Link.
                04 Young-Link-Name PIC X(10).
-               04 Young-Link-Wins PIC 99. 
-               04 Young-Link-Losses PIC 99. 
+               04 Young-Link-Wins    PIC 99.
+               04 Young-Link-Losses  PIC 99.
            03 Ganondorf.
-               04 Ganondorf-Name PIC X(9).
-               04 Ganondorf-Wins PIC 99.
-               04 Ganondorf-Losses PIC 99. 
+               04 Ganondorf-Name PIC X(09).
+               04 Ganondorf-Wins    PIC 99.
+               04 Ganondorf-Losses  PIC 99.
            03 Mewtwo.
-               04 Mewtwo-Name PIC X(6).
-               04 Mewtwo-Wins PIC 99. 
-               04 Mewtwo-Losses PIC 99. 
+               04 Mewtwo-Name PIC X(06).
+               04 Mewtwo-Wins    PIC 99.
+               04 Mewtwo-Losses  PIC 99.
            03 Roy.
-               04 Roy-Name PIC XXX.
-               04 Roy-Wins PIC 99. 
-               04 Roy-Losses PIC 99. 
+               04 Roy-Name PIC X(03).
+               04 Roy-Wins    PIC 99.
+               04 Roy-Losses  PIC 99.
            03 Chrom.
-               04 Chrom-Name PIC X(5).
-               04 Chrom-Wins PIC 99. 
-               04 Chrom-Losses PIC 99. 
+               04 Chrom-Name PIC X(05).
+               04 Chrom-Wins    PIC 99.
+               04 Chrom-Losses  PIC 99.
            03 Mr-Game-And-Watch.
                04 Mr-Game-And-Watch-Name PIC X(17).
-               04 Mr-Game-And-Watch-Wins PIC 99.
-               04 Mr-Game-And-Watch-Losses PIC 99.
+               04 Mr-Game-And-Watch-Wins    PIC 99.
+               04 Mr-Game-And-Watch-Losses  PIC 99.
            03 Metaknight.
                04 Metaknight-Name PIC X(10).
-               04 Metaknight-Wins PIC 99. 
-               04 Metaknight-Losses PIC 99. 
+               04 Metaknight-Wins    PIC 99.
+               04 Metaknight-Losses  PIC 99.
            03 Pit.
-               04 Pit-Name PIC XXX.
-               04 Pit-Wins PIC 99. 
-               04 Pit-Losses PIC 99. 
+               04 Pit-Name PIC X(03).
+               04 Pit-Wins    PIC 99.
+               04 Pit-Losses  PIC 99.
            03 Dark-Pit.
-               04 Dark-Pit-Name PIC X(8).
-               04 Dark-Pit-Wins PIC 99. 
-               04 Dark-Pit-Losses PIC 99. 
+               04 Dark-Pit-Name PIC X(08).
+               04 Dark-Pit-Wins    PIC 99.
+               04 Dark-Pit-Losses  PIC 99.
            03 Zero-Suit-Samus.
                04 Zero-Suit-Samus-Name PIC X(15).
-               04 Zero-Suit-Samus-Wins PIC 99. 
-               04 Zero-Suit-Samus-Losses PIC 99. 
+               04 Zero-Suit-Samus-Wins    PIC 99.
+               04 Zero-Suit-Samus-Losses  PIC 99.
            03 Wario.
-               04 Wario-Name PIC X(5).
-               04 Wario-Wins PIC 99. 
-               04 Wario-Losses PIC 99. 
+               04 Wario-Name PIC X(05).
+               04 Wario-Wins    PIC 99.
+               04 Wario-Losses  PIC 99.
            03 Snake.
-               04 Snake-Name PIC X(5).
-               04 Snake-Wins PIC 99. 
-               04 Snake-Losses PIC 99. 
+               04 Snake-Name PIC X(05).
+               04 Snake-Wins    PIC 99.
+               04 Snake-Losses  PIC 99.
            03 Ike.
-               04 Ike-Name PIC XXX.
-               04 Ike-Wins PIC 99. 
-               04 Ike-Losses PIC 99. 
+               04 Ike-Name PIC X(03).
+               04 Ike-Wins    PIC 99.
+               04 Ike-Losses  PIC 99.
            03 Pokemon-Trainer.
                04 Pokemon-Trainer-Name PIC X(15).
-               04 Pokemon-Trainer-Wins PIC 99. 
-               04 Pokemon-Trainer-Losses PIC 99. 
+               04 Pokemon-Trainer-Wins    PIC 99.
+               04 Pokemon-Trainer-Losses  PIC 99.
            03 Diddy-Kong.
                04 Diddy-Kong-Name PIC X(10).
-               04 Diddy-Kong-Wins PIC 99. 
-               04 Diddy-Kong-Losses PIC 99.
+               04 Diddy-Kong-Wins    PIC 99.
+               04 Diddy-Kong-Losses  PIC 99.
            03 Lucas.
-               04 Lucas-Name PIC X(5).
-               04 Lucas-Wins PIC 99.
-               04 Lucas-Losses PIC 99.
+               04 Lucas-Name PIC X(05).
+               04 Lucas-Wins    PIC 99.
+               04 Lucas-Losses  PIC 99.
            03 Sonic.
-               04 Sonic-Name PIC X(5).
-               04 Sonic-Wins PIC 99. 
-               04 Sonic-Losses PIC 99.
+               04 Sonic-Name PIC X(05).
+               04 Sonic-Wins    PIC 99.
+               04 Sonic-Losses  PIC 99.
            03 King-Dedede.
                04 King-Dedede-Name PIC X(11).
-               04 King-Dedede-Wins PIC 99. 
-               04 King-Dedede-Losses PIC 99. 
+               04 King-Dedede-Wins    PIC 99.
+               04 King-Dedede-Losses  PIC 99.
            03 Olimar.
-               04 Olimar-Name PIC X(6).
-               04 Olimar-Wins PIC 99. 
-               04 Olimar-Losses PIC 99. 
+               04 Olimar-Name PIC X(06).
+               04 Olimar-Wins    PIC 99.
+               04 Olimar-Losses  PIC 99.
            03 Lucario.
-               04 Lucario-Name PIC X(7).
-               04 Lucario-Wins PIC 99. 
-               04 Lucario-Losses PIC 99. 
+               04 Lucario-Name PIC X(07).
+               04 Lucario-Wins    PIC 99.
+               04 Lucario-Losses  PIC 99.
            03 ROB.
                04 ROB-Name PIC XXX.
-               04 ROB-Wins PIC 99.
-               04 ROB-Losses PIC 99. 
+               04 ROB-Wins    PIC 99.
+               04 ROB-Losses  PIC 99.
            03 Toon-Link.
-               04 Toon-Link-Name PIC X(9).
-               04 Toon-Link-Wins PIC 99. 
-               04 Toon-Link-Losses PIC 99.
+               04 Toon-Link-Name PIC X(09).
+               04 Toon-Link-Wins    PIC 99.
+               04 Toon-Link-Losses  PIC 99.
            03 Wolf.
-               04 Wolf-Name PIC X(4).
-               04 Wolf-Wins PIC 99.
-               04 Wolf-Losses PIC 99.
-           03 Villager. 
-               04 Villager-Name PIC X(8).
-               04 Villager-Wins PIC 99.
-               04 Villager-Losses PIC 99.
+               04 Wolf-Name PIC X(04).
+               04 Wolf-Wins    PIC 99.
+               04 Wolf-Losses  PIC 99.
+           03 Villager.
+               04 Villager-Name PIC X(08).
+               04 Villager-Wins    PIC 99.
+               04 Villager-Losses  PIC 99.
            03 Megaman.
-               04 Megaman-Name PIC X(7).
-               04 Megaman-Wins PIC 99.
-               04 Megaman-Losses PIC 99.
+               04 Megaman-Name PIC X(07).
+               04 Megaman-Wins    PIC 99.
+               04 Megaman-Losses  PIC 99.
            03 Wii-Fit-Trainer.
                04 Wii-Fit-Trainer-Name PIC X(15).
-               04 Wii-Fit-Trainer-Wins PIC 99.
-               04 Wii-Fit-Trainer-Losses PIC 99.
+               04 Wii-Fit-Trainer-Wins    PIC 99.
+               04 Wii-Fit-Trainer-Losses  PIC 99.
            03 Rosalina.
-               04 Rosalina-Name PIC X(8).
-               04 Rosalina-Wins PIC 99.
-               04 Rosalina-Losses PIC 99.
+               04 Rosalina-Name PIC X(08).
+               04 Rosalina-Wins    PIC 99.
+               04 Rosalina-Losses  PIC 99.
            03 Little-Mac.
                04 Little-Mac-Name PIC X(10).
-               04 Little-Mac-Wins PIC 99.
-               04 Little-Mac-Losses PIC 99.
+               04 Little-Mac-Wins    PIC 99.
+               04 Little-Mac-Losses  PIC 99.
            03 Greninja.
-               04 Greninja-Name PIC X(8).
-               04 Greninja-Wins PIC 99.
-               04 Greninja-Losses PIC 99.
+               04 Greninja-Name PIC X(08).
+               04 Greninja-Wins    PIC 99.
+               04 Greninja-Losses  PIC 99.
            03 Palutena.
-               04 Palutena-Name PIC X(8).
-               04 Palutena-Wins PIC 99.
-               04 Palutena-Losses PIC 99.
+               04 Palutena-Name PIC X(08).
+               04 Palutena-Wins    PIC 99.
+               04 Palutena-Losses  PIC 99.
            03 Pacman.
-               04 Pacman-Name PIC X(6).
-               04 Pacman-Wins PIC 99.
-               04 Pacman-Losses PIC 99.
+               04 Pacman-Name PIC X(06).
+               04 Pacman-Wins    PIC 99.
+               04 Pacman-Losses  PIC 99.
            03 Robin.
-               04 Robin-Name PIC X(5).
-               04 Robin-Wins PIC 99.
-               04 Robin-Losses PIC 99.
+               04 Robin-Name PIC X(05).
+               04 Robin-Wins    PIC 99.
+               04 Robin-Losses  PIC 99.
            03 Shulk.
-               04 Shulk-Name PIC X(5).
-               04 Shulk-Wins PIC 99.
-               04 Shulk-Losses PIC 99.
+               04 Shulk-Name PIC X(05).
+               04 Shulk-Wins    PIC 99.
+               04 Shulk-Losses  PIC 99.
            03 Bowser-Jr.
                04 Bowser-Jr-Name PIC X(9).
-               04 Bowser-Jr-Wins PIC 99.
-               04 Bowser-Jr-Losses PIC 99.
+               04 Bowser-Jr-Wins    PIC 99.
+               04 Bowser-Jr-Losses  PIC 99.
            03 Duck-Hunt.
-               04 Duck-Hunt-Name PIC X(9).
-               04 Duck-Hunt-Wins PIC 99.
-               04 Duck-Hunt-Losses PIC 99.
+               04 Duck-Hunt-Name PIC X(09).
+               04 Duck-Hunt-Wins    PIC 99.
+               04 Duck-Hunt-Losses  PIC 99.
            03 Ryu.
-               04 Ryu-Name PIC XXX.
-               04 Ryu-Wins PIC 99.
-               04 Ryu-Losses PIC 99.
+               04 Ryu-Name PIC X(03).
+               04 Ryu-Wins    PIC 99.
+               04 Ryu-Losses  PIC 99.
            03 Ken.
-               04 Ken-Name PIC XXX.
-               04 Ken-Wins PIC 99.
-               04 Ken-Losses PIC 99.
+               04 Ken-Name PIC X(03).
+               04 Ken-Wins    PIC 99.
+               04 Ken-Losses  PIC 99.
            03 Cloud.
-               04 Cloud-Name PIC X(5).
-               04 Cloud-Wins PIC 99.
-               04 Cloud-Losses PIC 99.
+               04 Cloud-Name PIC X(05).
+               04 Cloud-Wins    PIC 99.
+               04 Cloud-Losses  PIC 99.
            03 Corrin.
-               04 Corrin-Name PIC X(6).
-               04 Corrin-Wins PIC 99.
-               04 Corrin-Losses PIC 99.
+               04 Corrin-Name PIC X(06).
+               04 Corrin-Wins    PIC 99.
+               04 Corrin-Losses  PIC 99.
            03 Bayonetta.
-               04 Bayonetta-Name PIC X(9).
-               04 Bayonetta-Wins PIC 99.
-               04 Bayonetta-Losses PIC 99.
+               04 Bayonetta-Name PIC X(09).
+               04 Bayonetta-Wins    PIC 99.
+               04 Bayonetta-Losses  PIC 99.
            03 Inkling.
-               04 Inkling-Name PIC X(7).
-               04 Inkling-Wins PIC 99.
-               04 Inkling-Losses PIC 99.
+               04 Inkling-Name PIC X(07).
+               04 Inkling-Wins    PIC 99.
+               04 Inkling-Losses  PIC 99.
            03 Ridley.
-               04 Ridley-Name PIC X(6).
-               04 Ridley-Wins PIC 99.
-               04 Ridley-Losses PIC 99.
+               04 Ridley-Name PIC X(06).
+               04 Ridley-Wins    PIC 99.
+               04 Ridley-Losses  PIC 99.
            03 Simon.
-               04 Simon-Name PIC X(5).
-               04 Simon-Wins PIC 99.
-               04 Simon-Losses PIC 99.
+               04 Simon-Name PIC X(05).
+               04 Simon-Wins    PIC 99.
+               04 Simon-Losses  PIC 99.
            03 Richter.
-               04 Richter-Name PIC X(7).
-               04 Richter-Wins PIC 99. 
-               04 Richter-Losses PIC 99.
+               04 Richter-Name PIC X(07).
+               04 Richter-Wins    PIC 99.
+               04 Richter-Losses  PIC 99.
            03 King-K-Rool.
                04 King-K-Rool-Name PIC X(11).
-               04 King-K-Rool-Wins PIC 99.
-               04 King-K-Rool-Losses PIC 99.
+               04 King-K-Rool-Wins    PIC 99.
+               04 King-K-Rool-Losses  PIC 99.
            03 Isabelle.
-               04 Isabelle-Name PIC X(8).
-               04 Isabelle-Wins PIC 99.
-               04 Isabelle-Losses PIC 99.
+               04 Isabelle-Name PIC X(08).
+               04 Isabelle-Wins    PIC 99.
+               04 Isabelle-Losses  PIC 99.
            03 Incineroar.
                04 Incineroar-Name PIC X(10).
-               04 Incineroar-Wins PIC 99.
-               04 Incineroar-Losses PIC 99.
+               04 Incineroar-Wins    PIC 99.
+               04 Incineroar-Losses  PIC 99.
            03 Piranha-Plant.
                04 Piranha-Plant-Name PIC X(13).
-               04 Piranha-Plant-Wins PIC 99.
-               04 Piranha-Plant-Losses PIC 99.
+               04 Piranha-Plant-Wins    PIC 99.
+               04 Piranha-Plant-Losses  PIC 99.
            03 Joker.
-               04 Joker-Name PIC X(5).
-               04 Joker-Wins PIC 99.
-               04 Joker-Losses PIC 99.
+               04 Joker-Name PIC X(05).
+               04 Joker-Wins    PIC 99.
+               04 Joker-Losses  PIC 99.
            03 Hero.
-               04 Hero-Name PIC X(4).
-               04 Hero-Wins PIC 99.
-               04 Hero-Losses PIC 99.
+               04 Hero-Name PIC X(04).
+               04 Hero-Wins    PIC 99.
+               04 Hero-Losses  PIC 99.
            03 Banjo-And-Kazooie.
                04 Banjo-And-Kazooie-Name PIC X(17).
-               04 Banjo-And-Kazooie-Wins PIC 99.
-               04 Banjo-And-Kazooie-Losses PIC 99.
+               04 Banjo-And-Kazooie-Wins    PIC 99.
+               04 Banjo-And-Kazooie-Losses  PIC 99.
            03 Terry.
-               04 Terry-Name PIC X(5).
-               04 Terry-Wins PIC 99.
-               04 Terry-Losses PIC 99.
+               04 Terry-Name PIC X(05).
+               04 Terry-Wins    PIC 99.
+               04 Terry-Losses  PIC 99.
            03 Byleth.
-               04 Byleth-Name PIC X(6).
-               04 Byleth-Wins PIC 99.
-               04 Byleth-Losses PIC 99.
+               04 Byleth-Name PIC X(06).
+               04 Byleth-Wins    PIC 99.
+               04 Byleth-Losses  PIC 99.
            03 Minmin.
-               04 Minmin-Name PIC X(6).
-               04 Minmin-Wins PIC 99.
-               04 Minmin-Losses PIC 99.
+               04 Minmin-Name PIC X(06).
+               04 Minmin-Wins    PIC 99.
+               04 Minmin-Losses  PIC 99.
            03 Steve.
-               04 Steve-Name PIC X(5).
-               04 Steve-Wins PIC 99.
-               04 Steve-Losses PIC 99.
+               04 Steve-Name PIC X(05).
+               04 Steve-Wins    PIC 99.
+               04 Steve-Losses  PIC 99.
            03 Sephiroth.
-               04 Sephiroth-Name PIC X(9).
-               04 Sephiroth-Wins PIC 99.
-               04 Sephiroth-Losses PIC 99.
+               04 Sephiroth-Name PIC X(09).
+               04 Sephiroth-Wins    PIC 99.
+               04 Sephiroth-Losses  PIC 99.
            03 Pyra-Mythra.
                04 Pyra-Mythra-Name PIC X(11).
-               04 Pyra-Mythra-Wins PIC 99.
-               04 Pyra-Mythra-Losses PIC 99.
+               04 Pyra-Mythra-Wins    PIC 99.
+               04 Pyra-Mythra-Losses  PIC 99.
            03 Kazuya.
-               04 Kazuya-Name PIC X(6).
-               04 Kazuya-Wins PIC 99.
-               04 Kazyua-Losses PIC 99.
+               04 Kazuya-Name PIC X(06).
+               04 Kazuya-Wins    PIC 99.
+               04 Kazuya-Losses  PIC 99.
            03 Sora.
-               04 Sora-Name PIC X(4).
-               04 Sora-Wins PIC 99.
-               04 Sora-Losses PIC 99.
+               04 Sora-Name PIC X(04).
+               04 Sora-Wins    PIC 99.
+               04 Sora-Losses  PIC 99.
            03 Mii-Brawler.
                04 Mii-Brawler-Name PIC X(11).
-               04 Mii-Brawler-Wins PIC 99.
-               04 Mii-Brawler-Losses PIC 99.
+               04 Mii-Brawler-Wins    PIC 99.
+               04 Mii-Brawler-Losses  PIC 99.
            03 Mii-Swordfighter.
                04 Mii-Swordfighter-Name PIC X(16).
-               04 Mii-Swordfighter-Wins PIC 99.
-               04 Mii-Swordfighter-Losses PIC 99.
+               04 Mii-Swordfighter-Wins    PIC 99.
+               04 Mii-Swordfighter-Losses  PIC 99.
            03 Mii-Gunner.
                04 Mii-Gunner-Name PIC X(10).
-               04 Mii-Gunner-Wins PIC 99.
-               04 Mii-Gunner-Losses PIC 99.
+               04 Mii-Gunner-Wins    PIC 99.
+               04 Mii-Gunner-Losses  PIC 99.
+
+FD Chart.
+01 ChartRecord PIC X(80).
+
+FD RosterFile.
+01 RosterDetails.
+       88 EndOfRosterFile VALUE HIGH-VALUES.
+       02 RosterCharacterName  PIC X(18).
+
+FD ExceptionFile.
+01 ExceptionRecord PIC X(100).
+
+FD RestartFile.
+01 RestartDetails.
+       02 Restart-LastIndex     PIC 9(06).
+       02 Restart-GoodCount     PIC 9(06).
+       02 Restart-BadCount      PIC 9(06).
+       02 Restart-DuplicateCount PIC 9(04).
+       02 Restart-PlayerCount   PIC 9(04).
+       02 Restart-Players OCCURS 500 TIMES.
+           03 Restart-PlayerName PIC X(20).
+           03 Restart-PlayerChars OCCURS 86 TIMES.
+               04 Restart-PlayerWins   PIC 9(04).
+               04 Restart-PlayerLosses PIC 9(04).
+
+FD HistoryFile.
+01 HistoryRecord PIC X(80).
+
+FD DuplicateFile.
+01 DuplicateRecord PIC X(100).
 
 WORKING-STORAGE SECTION.
 01 SetCountTable.
@@ -370,381 +413,915 @@ WORKING-STORAGE SECTION.
 
 01 CharacterNum PIC 99.
 
-01 SetAverage PIC 99.99
-      
+01 SetAverage PIC 999V99.
+01 SetAverage-Display PIC ZZ9.99.
+
+01 PlayerFile-Status PIC XX.
+
+01 RunDate.
+       02 RunDate-YY PIC 99.
+       02 RunDate-MM PIC 99.
+       02 RunDate-DD PIC 99.
+01 RunDate-Display PIC X(10).
+
+01 RosterLoadCount PIC 99 VALUE ZERO.
+
+*> Working storage for the ranked leaderboard.
+01 RankTable.
+       02 RankEntry OCCURS 86 TIMES.
+           03 RankCharName   PIC X(18).
+           03 RankWins       PIC 9(4).
+           03 RankLosses     PIC 9(4).
+           03 RankHasGames   PIC X(01).
+               88 RankGamesPlayed VALUE "Y".
+               88 RankGamesNone   VALUE "N".
+           03 RankPct        PIC 999V99.
+01 RankOuterIdx PIC 99.
+01 RankInnerIdx PIC 99.
+01 RankSwapEntry.
+       02 RankSwap-CharName  PIC X(18).
+       02 RankSwap-Wins      PIC 9(4).
+       02 RankSwap-Losses    PIC 9(4).
+       02 RankSwap-HasGames  PIC X(01).
+       02 RankSwap-Pct       PIC 999V99.
+01 RankNumber PIC 99.
+
+*> Working storage for the optional per-player breakdown.
+01 PlayerBreakdownAnswer PIC X(01) VALUE "N".
+       88 PlayerBreakdownWanted VALUE "Y" "y".
+01 Breakdown-Wins   PIC 9(4).
+01 Breakdown-Losses PIC 9(4).
+01 Breakdown-Index  PIC 99.
+
+*> Holds the "-- Player: <name>" heading back until the first nonzero
+*> character line for that player actually gets written, so a player
+*> with no nonzero matchups doesn't print an empty heading -- matching
+*> WriteChartHeader's "(players with no nonzero matchups are omitted)"
+*> caption instead of contradicting it.
+01 PlayerHeadingSwitch PIC X(01).
+       88 PlayerHeadingPending    VALUE "Y".
+       88 PlayerHeadingNotPending VALUE "N".
+
+*> Working storage for PlayerFile record validation.
+01 ValidationSwitch PIC X(01).
+       88 RecordIsValid   VALUE "Y".
+       88 RecordIsInvalid VALUE "N".
+01 ValidationReason PIC X(50).
+01 BadRecordCount  PIC 9(6) VALUE ZERO.
+01 GoodRecordCount PIC 9(6) VALUE ZERO.
+
+*> GnuCOBOL's LINE SEQUENTIAL reader never returns file status "04"
+*> for a PlayerFile record that doesn't match PlayerDetails' fixed
+*> length -- a short line comes back "00" (silently space-padded,
+*> which the NOT NUMERIC checks below already catch) and an overlong
+*> line comes back "06" (READ_TRUNCATE), with the leftover bytes
+*> resurfacing as a spurious extra READ right behind it. This switch
+*> carries that "the last READ was a truncation" fact forward one
+*> record so the leftover fragment gets rejected too, instead of being
+*> graded as a brand-new PlayerFile line.
+01 TruncatedRecordSwitch PIC X(01) VALUE "N".
+       88 TruncatedRecordPending    VALUE "Y".
+       88 TruncatedRecordNotPending VALUE "N".
+
+*> Working storage for the checkpoint/restart option.
+01 RestartFile-Status PIC XX.
+01 ResumeAnswer PIC X(01) VALUE "N".
+       88 ResumeFromCheckpoint VALUE "Y" "y".
+01 CheckpointInterval      PIC 9(4) VALUE 1000.
+01 RecordsSinceCheckpoint  PIC 9(4) VALUE ZERO.
+
+*> Count of raw PlayerFile READs this run (every record, good, bad, or
+*> fragment) -- not just the ones folded into ConsolidatedTable. Used
+*> on resume to skip straight past the already-checkpointed records
+*> without re-running ValidatePlayerRecord on each one.
+01 RawRecordsRead   PIC 9(6) VALUE ZERO.
+01 ResumeStartIndex PIC 9(6) VALUE ZERO.
+
+*> Working storage for the run-history file.
+01 HistoryFile-Status PIC XX.
+
+*> Working storage for the duplicate-PlayerName merge pre-pass.
+*> Each PlayerFile record is folded into the matching ConsolidatedEntry
+*> (by PlayerName) instead of going straight into SetCountTable, so two
+*> records for the same player land on one consolidated line.
+01 ConsolidatedTable.
+       02 ConsolidatedEntry OCCURS 500 TIMES.
+           03 Consolidated-PlayerName PIC X(20).
+           03 Consolidated-Chars OCCURS 86 TIMES.
+               04 Consolidated-Wins   PIC 9(04).
+               04 Consolidated-Losses PIC 9(04).
+01 MergedPlayerCount    PIC 9(04) VALUE ZERO.
+01 ConsolidatedSearchIdx PIC 9(04).
+01 ConsolidatedFoundIdx  PIC 9(04).
+01 ConsolidatedFoundSwitch PIC X(01).
+       88 ConsolidatedPlayerFound    VALUE "Y".
+       88 ConsolidatedPlayerNotFound VALUE "N".
+01 PlayerIdx PIC 9(04).
+01 DuplicateRecordCount PIC 9(04) VALUE ZERO.
+01 MaxConsolidatedPlayers PIC 9(04) VALUE 500.
+01 ConsolidatedTableFullSwitch PIC X(01).
+       88 ConsolidatedTableFull    VALUE "Y".
+       88 ConsolidatedTableNotFull VALUE "N".
 PROCEDURE DIVISION.
 Begin.
-   MOVE ZEROS TO SetCountTable
-   MOVE "Mario" TO CharacterName(1)
-   MOVE "Donkey Kong" TO CharacterName(2)
-   MOVE "Link" TO CharacterName(3)
-   MOVE "Samus" TO CharacterName(4)
-   MOVE "Dark Samus" TO CharacterName(5)
-   MOVE "Yoshi" TO CharacterName(6)
-   Move "Kirby" TO CharacterName(7)
-   Move "Fox" TO CharacterName(8)
-   MOVE "Pikachu" TO CharacterName(9)
-   Move "Luigi" TO CharacterName(10)
-   Move "Ness" TO CharacterName(11)
-   MOVE "Captain Falcon" TO CharacterName(12)
-   Move "Jigglypuff" TO CharacterName(13)
-   Move "Peach" TO CharacterName(14)
-   MOVE "Daisy" TO CharacterName(15)
-   MOVE "Bowser" TO CharacterName(16)
-   MOVE "Ice Climbers" TO CharacterName(17)
-   MOVE "Sheik" TO CharacterName(18)
-   MOVE "Zelda" TO CharacterName(19)
-   MOVE "Dr. Mario" TO CharacterName(20)
-   MOVE "Pichu" TO CharacterName(21)
-   MOVE "Falco" TO CharacterName(22)
-   MOVE "Marth" TO CharacterName(23)
-   MOVE "Lucina" TO CharacterName(24)
-   MOVE "Young Link" TO CharacterName(25)
-   MOVE "Ganondorf" TO CharacterName(26)
-   MOVE "Mewtwo" TO CharacterName(27)
-   MOVE "Roy" TO CharacterName(28)
-   MOVE "Chrom" TO CharacterName(29)
-   MOVE "Mr. Game and Watch" TO CharacterName(30)
-   MOVE "Metaknight" TO CharacterName(31)
-   MOVE "Pit" TO CharacterName(32)
-   MOVE "Dark Pit" TO CharacterName(33)
-   MOVE "Zero Suit Samus" TO CharacterName(34)
-   MOVE "Wario" TO CharacterName(35)
-   MOVE "Snake" TO CharacterName(36)
-   MOVE "Ike" TO CharacterName(37)
-   MOVE "Pokemon Trainer" TO CharacterName(38)
-   MOVE "Diddy Kong" TO CharacterName(39)
-   MOVE "Lucas" TO CharacterName(40)
-   MOVE "Sonic" TO CharacterName(41)
-   MOVE "King Dedede" TO CharacterName(42)
-   MOVE "Olimar" TO CharacterName(43)
-   Move "Lucario" TO CharacterName(44)
-   MOVE "R.O.B." TO CharacterName(45)
-   MOVE "Toon Link" TO CharacterName(46)
-   MOVE "Wolf" TO CharacterName(47)
-   MOVE "Villager" TO CharacterName(48)
-   MOVE "Megaman" TO CharacterName(49)
-   MOVE "Wii Fit Trainer" TO CharacterName(50)
-   MOVE "Rosalina" TO CharacterName(51)
-   MOVE "Little Mac" TO CharacterName(52)
-   MOVE "Greninja" TO CharacterName(53)
-   MOVE "Palutena" TO CharacterName(54)
-   MOVE "Pacman" TO CharacterName(55)
-   MOVE "Robin" TO CharacterName(56)
-   MOVE "Shulk" TO CharacterName(57)
-   MOVE "Bowser Jr." TO CharacterName(58)
-   MOVE "Duck Hunt" TO CharacterName(59)
-   MOVE "Ryu" TO CharacterName(60)
-   Move "Ken" TO CharacterName(61)
-   MOVE "Cloud" TO CharacterName(62)
-   MOVE "Corrin" TO CharacterName(63)
-   MOVE "Bayonetta" TO CharacterName(64)
-   MOVE "Inkling" TO CharacterName(65)
-   MOVE "Ridley" TO CharacterName(66)
-   MOVE "Simon" TO CharacterName(67)
-   MOVE "Richter" TO CharacterName(68)
-   MOVE "King K. Rool" TO CharacterName(69)
-   MOVE "Isabelle" TO CharacterName(70)
-   MOVE "Incineroar" TO CharacterName(71)
-   MOVE "Piranha Plant" TO CharacterName(72)
-   MOVE "Joker" TO CharacterName(73)
-   Move "Hero" TO CharacterName(74)
-   MOVE "Banjo and Kazooie" TO CharacterName(75)
-   MOVE "Terry" TO CharacterName(76)
-   MOVE "Byleth" TO CharacterName(77)
-   MOVE "Minmin" TO CharacterName(78)
-   MOVE "Steve" TO CharacterName(79)
-   MOVE "Sephiroth" TO CharacterName(80)
-   MOVE "Pyra/Mythra" TO CharacterName(81)
-   MOVE "Kazuya" TO CharacterName(82)
-   MOVE "Sora" TO CharacterName(83)
-   MOVE "Mii Brawler" TO CharacterName(84)
-   MOVE "Mii Swordfighter" TO CharacterName(85)
-   MOVE "Mii Gunner" TO CharacterName(86)
-
-
+   PERFORM InitializeProgram
+   PERFORM LoadRoster
+   PERFORM PromptOptions
+   PERFORM OpenRunFiles
+   IF ResumeFromCheckpoint
+      PERFORM ReadCheckpoint
+   END-IF
+   PERFORM MergeDuplicatePlayers
+   PERFORM AccumulateConsolidatedPlayers
+   PERFORM SortCharacterResults
+   PERFORM WriteChartReport
+   PERFORM WriteHistoryRecords
+   PERFORM CloseRunFiles
+   STOP RUN.
 
+InitializeProgram.
+   MOVE ZEROS TO SetCountTable
+   MOVE ZEROS TO ConsolidatedTable
+   MOVE ZERO TO MergedPlayerCount
+   ACCEPT RunDate FROM DATE
+   MOVE RunDate-MM TO RunDate-Display(1:2)
+   MOVE "/" TO RunDate-Display(3:1)
+   MOVE RunDate-DD TO RunDate-Display(4:2)
+   MOVE "/" TO RunDate-Display(6:1)
+   MOVE "20" TO RunDate-Display(7:2)
+   MOVE RunDate-YY TO RunDate-Display(9:2).
+
+*> CharacterName (SetCountTable), RankTable, and ConsolidatedTable /
+*> RestartFile's Restart-PlayerChars are all declared OCCURS 86 TIMES
+*> to match the PlayerFile FD's 86 hardcoded character groups, so
+*> roster.txt must supply exactly 86 lines -- not 86-or-fewer, since a
+*> short roster leaves a table slot holding its MOVE ZEROS initializer
+*> and prints as a bogus all-zero fighter. Refuse to run rather than
+*> silently overflow the tables or silently drop a fighter.
+LoadRoster.
+   OPEN INPUT RosterFile
+   READ RosterFile
+     AT END SET EndOfRosterFile TO TRUE
+   END-READ
+   MOVE ZERO TO RosterLoadCount
+   PERFORM UNTIL EndOfRosterFile
+      IF RosterLoadCount GREATER THAN OR EQUAL TO 86
+         CLOSE RosterFile
+         DISPLAY "roster.txt has more than 86 character lines -- this build is a fixed 86-fighter layout. Fix roster.txt and rerun."
+         STOP RUN
+      END-IF
+      ADD 1 TO RosterLoadCount
+      MOVE RosterCharacterName  TO CharacterName(RosterLoadCount)
+      READ RosterFile
+        AT END SET EndOfRosterFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE RosterFile
+   IF RosterLoadCount NOT = 86
+      DISPLAY "roster.txt has " RosterLoadCount " character line(s) -- this build is a fixed 86-fighter layout and needs exactly 86. Fix roster.txt and rerun."
+      STOP RUN
+   END-IF.
+
+PromptOptions.
+   DISPLAY "Include a per-player breakdown in the report? (Y/N): " WITH NO ADVANCING
+   ACCEPT PlayerBreakdownAnswer FROM CONSOLE
+   DISPLAY "Resume from the last checkpoint, if one exists? (Y/N): " WITH NO ADVANCING
+   ACCEPT ResumeAnswer FROM CONSOLE.
+
+OpenRunFiles.
    OPEN INPUT PlayerFile
+   OPEN OUTPUT Chart
+   OPEN OUTPUT ExceptionFile
+   OPEN OUTPUT DuplicateFile
+   OPEN EXTEND HistoryFile
+   IF HistoryFile-Status = "35"
+      OPEN OUTPUT HistoryFile
+   END-IF
+   PERFORM WriteChartHeader.
+
+ReadCheckpoint.
+   OPEN INPUT RestartFile
+   IF RestartFile-Status = "00"
+      READ RestartFile
+      MOVE Restart-LastIndex     TO ResumeStartIndex
+      MOVE Restart-GoodCount     TO GoodRecordCount
+      MOVE Restart-BadCount      TO BadRecordCount
+      MOVE Restart-DuplicateCount TO DuplicateRecordCount
+      MOVE Restart-PlayerCount   TO MergedPlayerCount
+      PERFORM VARYING PlayerIdx FROM 1 BY 1
+              UNTIL PlayerIdx GREATER THAN MergedPlayerCount
+         MOVE Restart-PlayerName(PlayerIdx)
+              TO Consolidated-PlayerName(PlayerIdx)
+         PERFORM VARYING CharacterNum FROM 1 BY 1
+                 UNTIL CharacterNum GREATER THAN 86
+            MOVE Restart-PlayerWins(PlayerIdx, CharacterNum)
+                 TO Consolidated-Wins(PlayerIdx, CharacterNum)
+            MOVE Restart-PlayerLosses(PlayerIdx, CharacterNum)
+                 TO Consolidated-Losses(PlayerIdx, CharacterNum)
+         END-PERFORM
+      END-PERFORM
+      DISPLAY "Resuming after record " ResumeStartIndex " from the checkpoint."
+      CLOSE RestartFile
+   ELSE
+      DISPLAY "No checkpoint file found, starting from the top."
+      MOVE ZERO TO ResumeStartIndex
+   END-IF.
+
+*> Pre-pass: validate every PlayerFile record, then fold the valid ones
+*> into ConsolidatedTable by PlayerName so a repeated player's records
+*> are merged into one line before any per-character accumulation runs.
+*> On resume, records up through the checkpoint are skipped by a bare
+*> READ loop -- no ValidatePlayerRecord, no FindOrAddConsolidatedEntry
+*> -- since GoodRecordCount/BadRecordCount/DuplicateRecordCount were
+*> already restored from the checkpoint by ReadCheckpoint and don't
+*> need recomputing. PlayerFile is LINE SEQUENTIAL, so GnuCOBOL still
+*> has to physically read back through those bytes (there's no keyed
+*> START/REWIND-to-record for this organization), but skipping the
+*> validation and fold work on every one of them is what the checkpoint
+*> is actually buying back.
+MergeDuplicatePlayers.
    READ PlayerFile
      AT END SET EndOfPlayerFile TO TRUE
    END-READ
    PERFORM UNTIL EndOfPlayerFile
-
-       DISPLAY Megaman
-   *> There's almost certainly a better way to do this, but with how I originally setup the FD, I'm not really sure how.
-      ADD Mario-Wins TO CharacterSetWins(1)
-      Add Mario-Losses TO CharacterSetLosses(1)
-
-      ADD Donkey-Kong-Wins TO CharacterSetWins(2)
-      ADD Donkey-Kong-Losses TO CharacterSetLosses(2)
-
-      ADD Link-Wins TO CharacterSetWins(3)
-      ADD Link-Losses TO CharacterSetLosses(3)
-
-      ADD Samus-Wins TO CharacterSetWins(4)
-      ADD Samus-Losses TO CharacterSetLosses(4)
-
-      ADD Dark-Samus-Wins TO CharacterSetWins(5)
-      ADD Dark-Samus-Losses TO CharacterSetLosses(5)
-
-      ADD Yoshi-Wins TO CharacterSetWins(6)
-      ADD Yoshi-Losses TO CharacterSetLosses(6)
-
-      ADD Kirby-Wins TO CharacterSetWins(7)
-      ADD Kirby-Losses TO CharacterSetLosses(7)
-
-      ADD Fox-Wins TO CharacterSetWins(8)
-      ADD Fox-Losses TO CharacterSetLosses(8)
-
-      ADD Pikachu-Wins TO CharacterSetWins(9)
-      ADD Pikachu-Losses TO CharacterSetLosses(9)
-
-      ADD Luigi-Wins TO CharacterSetWins(10)
-      ADD Luigi-Losses TO CharacterSetLosses(10)
-
-      ADD Ness-Wins TO CharacterSetWins(11)
-      ADD Ness-Losses TO CharacterSetLosses(11)
-
-      ADD Captain-Falcon-Wins TO CharacterSetWins(12)
-      ADD Captain-Falcon-Losses TO CharacterSetLosses(12)
-
-      ADD Jigglypuff-Wins TO CharacterSetWins(13)
-      ADD Jigglypuff-Losses TO CharacterSetLosses(13)
-
-      ADD Peach-Wins TO CharacterSetWins(14)
-      ADD Peach-Losses TO CharacterSetLosses(14)
-
-      ADD Daisy-Wins TO CharacterSetWins(15)
-      ADD Daisy-Losses TO CharacterSetLosses(15)
-
-      ADD Bowser-Wins TO CharacterSetWins(16)
-      ADD Bowser-Losses TO CharacterSetLosses(16)
-
-      ADD Ice-Climbers-Wins TO CharacterSetWins(17)
-      ADD Ice-Climbers-Losses TO CharacterSetLosses(17)
-
-      ADD Sheik-Wins TO CharacterSetWins(18)
-      ADD Sheik-Wins TO CharacterSetLosses(18)
-
-      ADD Zelda-Wins TO CharacterSetWins(19)
-      ADD Zelda-Losses TO CharacterSetLosses(19)
-
-      ADD Dr-Mario-Wins TO CharacterSetWins(20)
-      ADD Dr-Mario-Losses TO CharacterSetLosses(20)
-
-      ADD Pichu-Wins TO CharacterSetWins(21)
-      ADD Pichu-Losses TO CharacterSetLosses(21) 
-
-      ADD Falco-Wins TO CharacterSetWins(22)
-      ADD Falco-Losses TO CharacterSetLosses(22)
-
-      ADD Marth-Wins TO CharacterSetWins(23)
-      ADD Marth-Losses TO CharacterSetLosses(23)
-
-      ADD Lucina-Wins TO CharacterSetWins(24)
-      ADD Lucina-Losses TO CharacterSetLosses(24)
-
-      ADD Young-Link-Wins TO CharacterSetWins(25)
-      ADD Young-Link-Losses TO CharacterSetLosses(25)
-
-      ADD Ganondorf-Wins TO CharacterSetWins(26)
-      ADD Ganondorf-Losses TO CharacterSetLosses(26)
-
-      ADD Mewtwo-Wins TO CharacterSetWins(27)
-      ADD Mewtwo-Losses TO CharacterSetLosses(27)
-
-      ADD Roy-Wins TO CharacterSetWins(28)
-      ADD Roy-Losses TO CharacterSetLosses(28)
-
-      ADD Chrom-Wins TO CharacterSetWins(29)
-      ADD Chrom-Losses TO CharacterSetLosses(29)
-
-      ADD Mr-Game-And-Watch-Wins TO CharacterSetWins(30)
-      ADD Mr-Game-And-Watch-Losses TO CharacterSetLosses(30)
-
-      ADD Metaknight-Wins TO CharacterSetWins(31)
-      ADD Metaknight-Losses TO CharacterSetLosses(31)
-
-      ADD Pit-Wins TO CharacterSetWins(32)
-      ADD Pit-Losses TO CharacterSetLosses(32)
-
-      ADD Dark-Pit-Wins TO CharacterSetWins(33)
-      ADD Dark-Pit-Losses TO CharacterSetLosses(33)
-
-      ADD Zero-Suit-Samus-Wins TO CharacterSetWins(34)
-      ADD Zero-Suit-Samus-Losses TO CharacterSetLosses(34)
-
-      ADD Wario-Wins TO CharacterSetWins(35)
-      ADD Wario-Losses TO CharacterSetLosses(35)
-
-      ADD Snake-Wins TO CharacterSetWins(36)
-      ADD Snake-Losses TO CharacterSetLosses(36)
-
-      ADD Ike-Wins TO CharacterSetWins(37)
-      ADD Ike-Losses TO CharacterSetLosses(37)
-
-      ADD Pokemon-Trainer-Wins TO CharacterSetWins(38)
-      ADD Pokemon-Trainer-Losses TO CharacterSetLosses(38)
-
-      ADD Diddy-Kong-Wins TO CharacterSetWins(39)
-      ADD Diddy-Kong-Losses TO CharacterSetLosses(39)
-
-      ADD Lucas-Wins TO CharacterSetWins(40)
-      ADD Lucas-Losses TO CharacterSetLosses(40)
-
-      ADD Sonic-Wins TO CharacterSetWins(41)
-      ADD Sonic-Losses TO CharacterSetLosses(41)
-
-      ADD King-Dedede-Wins TO CharacterSetWins(42)
-      ADD King-Dedede-Losses TO CharacterSetLosses(42)
-
-      ADD Olimar-Wins TO CharacterSetWins(43)
-      ADD Olimar-Losses TO CharacterSetLosses(43)
-
-      ADD Lucario-Wins TO CharacterSetWins(44)
-      ADD Lucario-Losses TO CharacterSetLosses(44)
-
-      ADD ROB-Wins TO CharacterSetWins(45)
-      ADD ROB-Losses TO CharacterSetLosses(45)
-
-      ADD Toon-Link-Wins TO CharacterSetWins(46)
-      ADD Toon-Link-Losses TO CharacterSetLosses(46)
-
-      ADD Wolf-Wins TO CharacterSetWins(47)
-      ADD Wolf-Losses TO CharacterSetLosses(47)
-
-      ADD Villager-Wins TO CharacterSetWins(48)
-      ADD Villager-Wins TO CharacterSetLosses(48)
-
-      ADD Megaman-Wins TO CharacterSetWins(49)
-      ADD Megaman-Losses TO CharacterSetLosses(49)
-
-      ADD Wii-Fit-Trainer-Wins TO CharacterSetWins(50)
-      ADD Wii-Fit-Trainer-Losses TO CharacterSetLosses(50)
-
-      ADD Rosalina-Wins TO CharacterSetWins(51)
-      ADD Rosalina-Losses TO CharacterSetLosses(51)
-
-      ADD Little-Mac-Wins TO CharacterSetWins(52)
-      ADD Little-Mac-Losses TO CharacterSetLosses(52)
-
-      ADD Greninja-Wins TO CharacterSetWins(53)
-      ADD Greninja-Losses TO CharacterSetLosses(53)
-
-      ADD Palutena-Wins TO CharacterSetWins(54)
-      ADD Palutena-Losses TO CharacterSetLosses(54)
-
-      ADD Pacman-Wins TO CharacterSetWins(55)
-      ADD Pacman-Losses TO CharacterSetLosses(55)
-
-      ADD Robin-Wins TO CharacterSetWins(56)
-      ADD Robin-Losses TO CharacterSetLosses(56)
-
-      ADD Shulk-Wins TO CharacterSetWins(57)
-      ADD Shulk-Wins TO CharacterSetLosses(57)
-
-      ADD Bowser-Jr-Wins TO CharacterSetWins(58)
-      ADD Bowser-Jr-Losses TO CharacterSetLosses(58)
-
-      ADD Duck-Hunt-Wins TO CharacterSetWins(59)
-      ADD Duck-Hunt-Losses TO CharacterSetLosses(59)
-
-      ADD Ryu-Wins TO CharacterSetWins(60)
-      ADD Ryu-Losses TO CharacterSetLosses(60)
-
-      ADD Ken-Wins TO CharacterSetWins(61)
-      ADD Ken-Losses TO CharacterSetLosses(61)
-
-      ADD Cloud-Wins TO CharacterSetWins(62)
-      ADD Cloud-Losses TO CharacterSetLosses(62)
-
-      ADD Corrin-Wins TO CharacterSetWins(63)
-      ADD Corrin-Losses TO CharacterSetLosses(63)
-
-      ADD Bayonetta-Wins TO CharacterSetWins(64)
-      ADD Bayonetta-Losses TO CharacterSetLosses(64)
-
-      ADD Inkling-Wins TO CharacterSetWins(65)
-      ADD Inkling-Losses TO CharacterSetLosses(65)
-
-      ADD Ridley-Wins TO CharacterSetWins(66)
-      ADD Ridley-Losses TO CharacterSetLosses(66)
-
-      ADD Simon-Wins TO CharacterSetWins(67)
-      ADD Simon-Losses TO CharacterSetLosses(67)
-
-      ADD Richter-Wins TO CharacterSetWins(68)
-      ADD Richter-Losses TO CharacterSetLosses(68)
-
-      ADD King-K-Rool-Wins TO CharacterSetWins(69)
-      ADD King-K-Rool-Losses TO CharacterSetLosses(69)
-
-      ADD Isabelle-Wins TO CharacterSetWins(70)
-      ADD Isabelle-Losses TO CharacterSetLosses(70)
-
-      ADD Incineroar-Wins TO CharacterSetWins(71)
-      ADD Incineroar-Wins TO CharacterSetLosses(71)
-
-      ADD Piranha-Plant-Wins TO CharacterSetWins(72)
-      ADD Piranha-Plant-Losses TO CharacterSetLosses(72)
-
-      ADD Joker-Wins TO CharacterSetWins(73)
-      ADD Joker-Losses TO CharacterSetLosses(73)
-
-      ADD Hero-Wins TO CharacterSetWins(74)
-      ADD Hero-Losses TO CharacterSetLosses(74)
-
-      ADD Banjo-And-Kazooie-Wins TO CharacterSetWins(75)
-      ADD Banjo-And-Kazooie-Losses TO CharacterSetLosses(75)
-
-      ADD Terry-Wins TO CharacterSetWins(76)
-      ADD Terry-Wins TO CharacterSetLosses(76)
-
-      ADD Byleth-Wins TO CharacterSetWins(77)
-      ADD Byleth-Losses TO CharacterSetLosses(77)
-
-      ADD Minmin-Wins TO CharacterSetWins(78)
-      ADD Minmin-Losses TO CharacterSetLosses(78)
-
-      ADD Steve-Wins TO CharacterSetWins(79)
-      ADD Steve-Losses TO CharacterSetLosses(79)
-
-      ADD Sephiroth-Wins TO CharacterSetWins(80)
-      ADD Sephiroth-Losses TO CharacterSetLosses(80)
-
-      ADD Pyra-Mythra-Wins TO CharacterSetWins(81)
-      ADD Pyra-Mythra-Losses TO CharacterSetLosses(81)
-
-      ADD Kazuya-Wins TO CharacterSetWins(82)
-      ADD Kazyua-Losses TO CharacterSetLosses(82)
-
-      ADD Sora-Wins TO CharacterSetWins(83)
-      ADD Sora-Losses TO CharacterSetLosses(83)
-
-      ADD Mii-Brawler-Wins TO CharacterSetWins(84)
-      ADD Mii-Brawler-Losses TO CharacterSetLosses(84)
-
-      ADD Mii-Swordfighter-Wins TO CharacterSetWins(85)
-      ADD Mii-Swordfighter-Losses TO CharacterSetLosses(85)
-
-      ADD Mii-Gunner-Wins TO CharacterSetWins(86)
-      ADD Mii-Gunner-Losses TO CharacterSetLosses(86)
-
+      ADD 1 TO RawRecordsRead
+      IF ResumeFromCheckpoint
+         AND RawRecordsRead NOT GREATER THAN ResumeStartIndex
+         CONTINUE
+      ELSE
+         PERFORM ValidatePlayerRecord
+         IF RecordIsValid
+            PERFORM FindOrAddConsolidatedEntry
+            IF ConsolidatedTableFull
+               ADD 1 TO BadRecordCount
+               MOVE "too many distinct players this run (500 max)"
+                    TO ValidationReason
+               PERFORM LogExceptionRecord
+            ELSE
+               IF ConsolidatedPlayerFound
+                  ADD 1 TO DuplicateRecordCount
+                  PERFORM LogDuplicateRecord
+               END-IF
+               PERFORM FoldRecordIntoConsolidated
+               ADD 1 TO GoodRecordCount
+               ADD 1 TO RecordsSinceCheckpoint
+               IF RecordsSinceCheckpoint GREATER THAN OR EQUAL TO CheckpointInterval
+                  PERFORM WriteCheckpoint
+                  MOVE ZERO TO RecordsSinceCheckpoint
+               END-IF
+            END-IF
+         ELSE
+            ADD 1 TO BadRecordCount
+            PERFORM LogExceptionRecord
+         END-IF
+      END-IF
       READ PlayerFile
         AT END SET EndOfPlayerFile TO TRUE
       END-READ
    END-PERFORM
-
-   PERFORM PrintResults
-   
-
+   PERFORM WriteCheckpoint.
+
+*> Finds the ConsolidatedTable entry for PlayerName, adding a new zeroed
+*> entry if this is the first record seen for that player. Sets
+*> ConsolidatedFoundIdx either way and flags whether this is a repeat.
+FindOrAddConsolidatedEntry.
+   SET ConsolidatedPlayerNotFound TO TRUE
+   SET ConsolidatedTableNotFull TO TRUE
+   PERFORM VARYING ConsolidatedSearchIdx FROM 1 BY 1
+           UNTIL ConsolidatedSearchIdx GREATER THAN MergedPlayerCount
+      IF Consolidated-PlayerName(ConsolidatedSearchIdx) = PlayerName
+         SET ConsolidatedPlayerFound TO TRUE
+         MOVE ConsolidatedSearchIdx TO ConsolidatedFoundIdx
+      END-IF
+   END-PERFORM
+   IF ConsolidatedPlayerNotFound
+      IF MergedPlayerCount GREATER THAN OR EQUAL TO MaxConsolidatedPlayers
+         SET ConsolidatedTableFull TO TRUE
+      ELSE
+         ADD 1 TO MergedPlayerCount
+         MOVE PlayerName TO Consolidated-PlayerName(MergedPlayerCount)
+         MOVE MergedPlayerCount TO ConsolidatedFoundIdx
+      END-IF
+   END-IF.
+
+*> One ADD pair per roster character, folding the raw PlayerFile record
+*> into the consolidated entry found above.
+FoldRecordIntoConsolidated.
+   ADD Mario-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 1)
+   ADD Mario-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 1)
+   ADD Donkey-Kong-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 2)
+   ADD Donkey-Kong-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 2)
+   ADD Link-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 3)
+   ADD Link-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 3)
+   ADD Samus-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 4)
+   ADD Samus-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 4)
+   ADD Dark-Samus-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 5)
+   ADD Dark-Samus-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 5)
+   ADD Yoshi-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 6)
+   ADD Yoshi-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 6)
+   ADD Kirby-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 7)
+   ADD Kirby-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 7)
+   ADD Fox-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 8)
+   ADD Fox-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 8)
+   ADD Pikachu-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 9)
+   ADD Pikachu-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 9)
+   ADD Luigi-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 10)
+   ADD Luigi-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 10)
+   ADD Ness-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 11)
+   ADD Ness-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 11)
+   ADD Captain-Falcon-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 12)
+   ADD Captain-Falcon-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 12)
+   ADD Jigglypuff-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 13)
+   ADD Jigglypuff-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 13)
+   ADD Peach-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 14)
+   ADD Peach-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 14)
+   ADD Daisy-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 15)
+   ADD Daisy-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 15)
+   ADD Bowser-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 16)
+   ADD Bowser-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 16)
+   ADD Ice-Climbers-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 17)
+   ADD Ice-Climbers-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 17)
+   ADD Sheik-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 18)
+   ADD Sheik-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 18)
+   ADD Zelda-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 19)
+   ADD Zelda-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 19)
+   ADD Dr-Mario-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 20)
+   ADD Dr-Mario-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 20)
+   ADD Pichu-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 21)
+   ADD Pichu-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 21)
+   ADD Falco-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 22)
+   ADD Falco-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 22)
+   ADD Marth-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 23)
+   ADD Marth-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 23)
+   ADD Lucina-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 24)
+   ADD Lucina-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 24)
+   ADD Young-Link-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 25)
+   ADD Young-Link-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 25)
+   ADD Ganondorf-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 26)
+   ADD Ganondorf-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 26)
+   ADD Mewtwo-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 27)
+   ADD Mewtwo-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 27)
+   ADD Roy-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 28)
+   ADD Roy-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 28)
+   ADD Chrom-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 29)
+   ADD Chrom-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 29)
+   ADD Mr-Game-And-Watch-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 30)
+   ADD Mr-Game-And-Watch-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 30)
+   ADD Metaknight-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 31)
+   ADD Metaknight-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 31)
+   ADD Pit-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 32)
+   ADD Pit-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 32)
+   ADD Dark-Pit-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 33)
+   ADD Dark-Pit-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 33)
+   ADD Zero-Suit-Samus-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 34)
+   ADD Zero-Suit-Samus-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 34)
+   ADD Wario-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 35)
+   ADD Wario-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 35)
+   ADD Snake-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 36)
+   ADD Snake-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 36)
+   ADD Ike-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 37)
+   ADD Ike-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 37)
+   ADD Pokemon-Trainer-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 38)
+   ADD Pokemon-Trainer-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 38)
+   ADD Diddy-Kong-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 39)
+   ADD Diddy-Kong-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 39)
+   ADD Lucas-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 40)
+   ADD Lucas-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 40)
+   ADD Sonic-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 41)
+   ADD Sonic-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 41)
+   ADD King-Dedede-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 42)
+   ADD King-Dedede-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 42)
+   ADD Olimar-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 43)
+   ADD Olimar-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 43)
+   ADD Lucario-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 44)
+   ADD Lucario-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 44)
+   ADD ROB-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 45)
+   ADD ROB-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 45)
+   ADD Toon-Link-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 46)
+   ADD Toon-Link-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 46)
+   ADD Wolf-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 47)
+   ADD Wolf-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 47)
+   ADD Villager-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 48)
+   ADD Villager-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 48)
+   ADD Megaman-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 49)
+   ADD Megaman-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 49)
+   ADD Wii-Fit-Trainer-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 50)
+   ADD Wii-Fit-Trainer-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 50)
+   ADD Rosalina-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 51)
+   ADD Rosalina-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 51)
+   ADD Little-Mac-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 52)
+   ADD Little-Mac-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 52)
+   ADD Greninja-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 53)
+   ADD Greninja-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 53)
+   ADD Palutena-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 54)
+   ADD Palutena-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 54)
+   ADD Pacman-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 55)
+   ADD Pacman-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 55)
+   ADD Robin-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 56)
+   ADD Robin-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 56)
+   ADD Shulk-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 57)
+   ADD Shulk-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 57)
+   ADD Bowser-Jr-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 58)
+   ADD Bowser-Jr-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 58)
+   ADD Duck-Hunt-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 59)
+   ADD Duck-Hunt-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 59)
+   ADD Ryu-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 60)
+   ADD Ryu-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 60)
+   ADD Ken-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 61)
+   ADD Ken-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 61)
+   ADD Cloud-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 62)
+   ADD Cloud-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 62)
+   ADD Corrin-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 63)
+   ADD Corrin-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 63)
+   ADD Bayonetta-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 64)
+   ADD Bayonetta-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 64)
+   ADD Inkling-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 65)
+   ADD Inkling-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 65)
+   ADD Ridley-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 66)
+   ADD Ridley-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 66)
+   ADD Simon-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 67)
+   ADD Simon-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 67)
+   ADD Richter-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 68)
+   ADD Richter-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 68)
+   ADD King-K-Rool-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 69)
+   ADD King-K-Rool-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 69)
+   ADD Isabelle-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 70)
+   ADD Isabelle-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 70)
+   ADD Incineroar-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 71)
+   ADD Incineroar-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 71)
+   ADD Piranha-Plant-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 72)
+   ADD Piranha-Plant-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 72)
+   ADD Joker-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 73)
+   ADD Joker-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 73)
+   ADD Hero-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 74)
+   ADD Hero-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 74)
+   ADD Banjo-And-Kazooie-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 75)
+   ADD Banjo-And-Kazooie-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 75)
+   ADD Terry-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 76)
+   ADD Terry-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 76)
+   ADD Byleth-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 77)
+   ADD Byleth-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 77)
+   ADD Minmin-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 78)
+   ADD Minmin-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 78)
+   ADD Steve-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 79)
+   ADD Steve-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 79)
+   ADD Sephiroth-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 80)
+   ADD Sephiroth-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 80)
+   ADD Pyra-Mythra-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 81)
+   ADD Pyra-Mythra-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 81)
+   ADD Kazuya-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 82)
+   ADD Kazuya-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 82)
+   ADD Sora-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 83)
+   ADD Sora-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 83)
+   ADD Mii-Brawler-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 84)
+   ADD Mii-Brawler-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 84)
+   ADD Mii-Swordfighter-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 85)
+   ADD Mii-Swordfighter-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 85)
+   ADD Mii-Gunner-Wins TO Consolidated-Wins(ConsolidatedFoundIdx, 86)
+   ADD Mii-Gunner-Losses TO Consolidated-Losses(ConsolidatedFoundIdx, 86).
+
+*> Second pass: accumulate each already-merged player line into the
+*> roster-wide totals, one PERFORM per consolidated player.
+AccumulateConsolidatedPlayers.
+   PERFORM VARYING PlayerIdx FROM 1 BY 1
+           UNTIL PlayerIdx GREATER THAN MergedPlayerCount
+      PERFORM AccumulateRecord
+   END-PERFORM.
+
+AccumulateRecord.
+   IF PlayerBreakdownWanted
+      SET PlayerHeadingPending TO TRUE
+   END-IF
+   PERFORM VARYING CharacterNum FROM 1 BY 1
+           UNTIL CharacterNum GREATER THAN 86
+      ADD Consolidated-Wins(PlayerIdx, CharacterNum)
+           TO CharacterSetWins(CharacterNum)
+      ADD Consolidated-Losses(PlayerIdx, CharacterNum)
+           TO CharacterSetLosses(CharacterNum)
+      IF PlayerBreakdownWanted
+         IF Consolidated-Wins(PlayerIdx, CharacterNum) NOT = 0
+            OR Consolidated-Losses(PlayerIdx, CharacterNum) NOT = 0
+            IF PlayerHeadingPending
+               PERFORM WritePlayerHeading
+               SET PlayerHeadingNotPending TO TRUE
+            END-IF
+            MOVE CharacterNum TO Breakdown-Index
+            MOVE Consolidated-Wins(PlayerIdx, CharacterNum) TO Breakdown-Wins
+            MOVE Consolidated-Losses(PlayerIdx, CharacterNum) TO Breakdown-Losses
+            PERFORM WritePlayerBreakdownLine
+         END-IF
+      END-IF
+   END-PERFORM.
+
+
+WritePlayerHeading.
+   MOVE SPACES TO ChartRecord
+   STRING "-- Player: " DELIMITED BY SIZE
+           Consolidated-PlayerName(PlayerIdx) DELIMITED BY SIZE
+      INTO ChartRecord
+   WRITE ChartRecord.
+
+
+WritePlayerBreakdownLine.
+   MOVE SPACES TO ChartRecord
+   STRING "    " DELIMITED BY SIZE
+           CharacterName(Breakdown-Index) DELIMITED BY SIZE
+           "  W:" DELIMITED BY SIZE
+           Breakdown-Wins DELIMITED BY SIZE
+           "  L:" DELIMITED BY SIZE
+           Breakdown-Losses DELIMITED BY SIZE
+      INTO ChartRecord
+   WRITE ChartRecord.
+
+
+ValidatePlayerRecord.
+   SET RecordIsValid TO TRUE
+   MOVE SPACES TO ValidationReason
+   IF TruncatedRecordPending
+      SET RecordIsInvalid TO TRUE
+      MOVE "leftover fragment of a prior overlong record" TO ValidationReason
+      SET TruncatedRecordNotPending TO TRUE
+   ELSE
+      IF PlayerFile-Status = "06"
+         SET RecordIsInvalid TO TRUE
+         MOVE "record length does not match the expected layout" TO ValidationReason
+         SET TruncatedRecordPending TO TRUE
+      END-IF
+   END-IF
+   IF RecordIsValid AND PlayerName = SPACES
+      SET RecordIsInvalid TO TRUE
+      MOVE "PlayerName is blank" TO ValidationReason
+   END-IF
+   IF RecordIsValid
+      IF Mario-Wins NOT NUMERIC OR
+         Mario-Losses NOT NUMERIC OR
+         Donkey-Kong-Wins NOT NUMERIC OR
+         Donkey-Kong-Losses NOT NUMERIC OR
+         Link-Wins NOT NUMERIC OR
+         Link-Losses NOT NUMERIC OR
+         Samus-Wins NOT NUMERIC OR
+         Samus-Losses NOT NUMERIC OR
+         Dark-Samus-Wins NOT NUMERIC OR
+         Dark-Samus-Losses NOT NUMERIC OR
+         Yoshi-Wins NOT NUMERIC OR
+         Yoshi-Losses NOT NUMERIC OR
+         Kirby-Wins NOT NUMERIC OR
+         Kirby-Losses NOT NUMERIC OR
+         Fox-Wins NOT NUMERIC OR
+         Fox-Losses NOT NUMERIC OR
+         Pikachu-Wins NOT NUMERIC OR
+         Pikachu-Losses NOT NUMERIC OR
+         Luigi-Wins NOT NUMERIC OR
+         Luigi-Losses NOT NUMERIC OR
+         Ness-Wins NOT NUMERIC OR
+         Ness-Losses NOT NUMERIC OR
+         Captain-Falcon-Wins NOT NUMERIC OR
+         Captain-Falcon-Losses NOT NUMERIC OR
+         Jigglypuff-Wins NOT NUMERIC OR
+         Jigglypuff-Losses NOT NUMERIC OR
+         Peach-Wins NOT NUMERIC OR
+         Peach-Losses NOT NUMERIC OR
+         Daisy-Wins NOT NUMERIC OR
+         Daisy-Losses NOT NUMERIC OR
+         Bowser-Wins NOT NUMERIC OR
+         Bowser-Losses NOT NUMERIC OR
+         Ice-Climbers-Wins NOT NUMERIC OR
+         Ice-Climbers-Losses NOT NUMERIC OR
+         Sheik-Wins NOT NUMERIC OR
+         Sheik-Losses NOT NUMERIC OR
+         Zelda-Wins NOT NUMERIC OR
+         Zelda-Losses NOT NUMERIC OR
+         Dr-Mario-Wins NOT NUMERIC OR
+         Dr-Mario-Losses NOT NUMERIC OR
+         Pichu-Wins NOT NUMERIC OR
+         Pichu-Losses NOT NUMERIC OR
+         Falco-Wins NOT NUMERIC OR
+         Falco-Losses NOT NUMERIC OR
+         Marth-Wins NOT NUMERIC OR
+         Marth-Losses NOT NUMERIC OR
+         Lucina-Wins NOT NUMERIC OR
+         Lucina-Losses NOT NUMERIC OR
+         Young-Link-Wins NOT NUMERIC OR
+         Young-Link-Losses NOT NUMERIC OR
+         Ganondorf-Wins NOT NUMERIC OR
+         Ganondorf-Losses NOT NUMERIC OR
+         Mewtwo-Wins NOT NUMERIC OR
+         Mewtwo-Losses NOT NUMERIC OR
+         Roy-Wins NOT NUMERIC OR
+         Roy-Losses NOT NUMERIC OR
+         Chrom-Wins NOT NUMERIC OR
+         Chrom-Losses NOT NUMERIC OR
+         Mr-Game-And-Watch-Wins NOT NUMERIC OR
+         Mr-Game-And-Watch-Losses NOT NUMERIC OR
+         Metaknight-Wins NOT NUMERIC OR
+         Metaknight-Losses NOT NUMERIC OR
+         Pit-Wins NOT NUMERIC OR
+         Pit-Losses NOT NUMERIC OR
+         Dark-Pit-Wins NOT NUMERIC OR
+         Dark-Pit-Losses NOT NUMERIC OR
+         Zero-Suit-Samus-Wins NOT NUMERIC OR
+         Zero-Suit-Samus-Losses NOT NUMERIC OR
+         Wario-Wins NOT NUMERIC OR
+         Wario-Losses NOT NUMERIC OR
+         Snake-Wins NOT NUMERIC OR
+         Snake-Losses NOT NUMERIC OR
+         Ike-Wins NOT NUMERIC OR
+         Ike-Losses NOT NUMERIC OR
+         Pokemon-Trainer-Wins NOT NUMERIC OR
+         Pokemon-Trainer-Losses NOT NUMERIC OR
+         Diddy-Kong-Wins NOT NUMERIC OR
+         Diddy-Kong-Losses NOT NUMERIC OR
+         Lucas-Wins NOT NUMERIC OR
+         Lucas-Losses NOT NUMERIC OR
+         Sonic-Wins NOT NUMERIC OR
+         Sonic-Losses NOT NUMERIC OR
+         King-Dedede-Wins NOT NUMERIC OR
+         King-Dedede-Losses NOT NUMERIC OR
+         Olimar-Wins NOT NUMERIC OR
+         Olimar-Losses NOT NUMERIC OR
+         Lucario-Wins NOT NUMERIC OR
+         Lucario-Losses NOT NUMERIC OR
+         ROB-Wins NOT NUMERIC OR
+         ROB-Losses NOT NUMERIC OR
+         Toon-Link-Wins NOT NUMERIC OR
+         Toon-Link-Losses NOT NUMERIC OR
+         Wolf-Wins NOT NUMERIC OR
+         Wolf-Losses NOT NUMERIC OR
+         Villager-Wins NOT NUMERIC OR
+         Villager-Losses NOT NUMERIC OR
+         Megaman-Wins NOT NUMERIC OR
+         Megaman-Losses NOT NUMERIC OR
+         Wii-Fit-Trainer-Wins NOT NUMERIC OR
+         Wii-Fit-Trainer-Losses NOT NUMERIC OR
+         Rosalina-Wins NOT NUMERIC OR
+         Rosalina-Losses NOT NUMERIC OR
+         Little-Mac-Wins NOT NUMERIC OR
+         Little-Mac-Losses NOT NUMERIC OR
+         Greninja-Wins NOT NUMERIC OR
+         Greninja-Losses NOT NUMERIC OR
+         Palutena-Wins NOT NUMERIC OR
+         Palutena-Losses NOT NUMERIC OR
+         Pacman-Wins NOT NUMERIC OR
+         Pacman-Losses NOT NUMERIC OR
+         Robin-Wins NOT NUMERIC OR
+         Robin-Losses NOT NUMERIC OR
+         Shulk-Wins NOT NUMERIC OR
+         Shulk-Losses NOT NUMERIC OR
+         Bowser-Jr-Wins NOT NUMERIC OR
+         Bowser-Jr-Losses NOT NUMERIC OR
+         Duck-Hunt-Wins NOT NUMERIC OR
+         Duck-Hunt-Losses NOT NUMERIC OR
+         Ryu-Wins NOT NUMERIC OR
+         Ryu-Losses NOT NUMERIC OR
+         Ken-Wins NOT NUMERIC OR
+         Ken-Losses NOT NUMERIC OR
+         Cloud-Wins NOT NUMERIC OR
+         Cloud-Losses NOT NUMERIC OR
+         Corrin-Wins NOT NUMERIC OR
+         Corrin-Losses NOT NUMERIC OR
+         Bayonetta-Wins NOT NUMERIC OR
+         Bayonetta-Losses NOT NUMERIC OR
+         Inkling-Wins NOT NUMERIC OR
+         Inkling-Losses NOT NUMERIC OR
+         Ridley-Wins NOT NUMERIC OR
+         Ridley-Losses NOT NUMERIC OR
+         Simon-Wins NOT NUMERIC OR
+         Simon-Losses NOT NUMERIC OR
+         Richter-Wins NOT NUMERIC OR
+         Richter-Losses NOT NUMERIC OR
+         King-K-Rool-Wins NOT NUMERIC OR
+         King-K-Rool-Losses NOT NUMERIC OR
+         Isabelle-Wins NOT NUMERIC OR
+         Isabelle-Losses NOT NUMERIC OR
+         Incineroar-Wins NOT NUMERIC OR
+         Incineroar-Losses NOT NUMERIC OR
+         Piranha-Plant-Wins NOT NUMERIC OR
+         Piranha-Plant-Losses NOT NUMERIC OR
+         Joker-Wins NOT NUMERIC OR
+         Joker-Losses NOT NUMERIC OR
+         Hero-Wins NOT NUMERIC OR
+         Hero-Losses NOT NUMERIC OR
+         Banjo-And-Kazooie-Wins NOT NUMERIC OR
+         Banjo-And-Kazooie-Losses NOT NUMERIC OR
+         Terry-Wins NOT NUMERIC OR
+         Terry-Losses NOT NUMERIC OR
+         Byleth-Wins NOT NUMERIC OR
+         Byleth-Losses NOT NUMERIC OR
+         Minmin-Wins NOT NUMERIC OR
+         Minmin-Losses NOT NUMERIC OR
+         Steve-Wins NOT NUMERIC OR
+         Steve-Losses NOT NUMERIC OR
+         Sephiroth-Wins NOT NUMERIC OR
+         Sephiroth-Losses NOT NUMERIC OR
+         Pyra-Mythra-Wins NOT NUMERIC OR
+         Pyra-Mythra-Losses NOT NUMERIC OR
+         Kazuya-Wins NOT NUMERIC OR
+         Kazuya-Losses NOT NUMERIC OR
+         Sora-Wins NOT NUMERIC OR
+         Sora-Losses NOT NUMERIC OR
+         Mii-Brawler-Wins NOT NUMERIC OR
+         Mii-Brawler-Losses NOT NUMERIC OR
+         Mii-Swordfighter-Wins NOT NUMERIC OR
+         Mii-Swordfighter-Losses NOT NUMERIC OR
+         Mii-Gunner-Wins NOT NUMERIC OR
+         Mii-Gunner-Losses NOT NUMERIC
+         SET RecordIsInvalid TO TRUE
+         MOVE "a Wins or Losses field is not numeric" TO ValidationReason
+      END-IF
+   END-IF.
+
+
+LogExceptionRecord.
+   MOVE SPACES TO ExceptionRecord
+   STRING PlayerName DELIMITED BY SIZE
+           " -- " DELIMITED BY SIZE
+           ValidationReason DELIMITED BY SIZE
+      INTO ExceptionRecord
+   WRITE ExceptionRecord.
+
+
+*> Logs a PlayerFile record that was folded into an existing
+*> ConsolidatedTable entry rather than starting a new one.
+LogDuplicateRecord.
+   MOVE SPACES TO DuplicateRecord
+   STRING PlayerName DELIMITED BY SIZE
+           " -- duplicate PlayerName, record folded into the consolidated entry"
+           DELIMITED BY SIZE
+      INTO DuplicateRecord
+   WRITE DuplicateRecord.
+
+
+WriteCheckpoint.
+   OPEN OUTPUT RestartFile
+   MOVE ZEROS TO RestartDetails
+   MOVE RawRecordsRead     TO Restart-LastIndex
+   MOVE GoodRecordCount    TO Restart-GoodCount
+   MOVE BadRecordCount     TO Restart-BadCount
+   MOVE DuplicateRecordCount TO Restart-DuplicateCount
+   MOVE MergedPlayerCount TO Restart-PlayerCount
+   PERFORM VARYING PlayerIdx FROM 1 BY 1
+           UNTIL PlayerIdx GREATER THAN MergedPlayerCount
+      MOVE Consolidated-PlayerName(PlayerIdx)
+           TO Restart-PlayerName(PlayerIdx)
+      PERFORM VARYING CharacterNum FROM 1 BY 1
+              UNTIL CharacterNum GREATER THAN 86
+         MOVE Consolidated-Wins(PlayerIdx, CharacterNum)
+              TO Restart-PlayerWins(PlayerIdx, CharacterNum)
+         MOVE Consolidated-Losses(PlayerIdx, CharacterNum)
+              TO Restart-PlayerLosses(PlayerIdx, CharacterNum)
+      END-PERFORM
+   END-PERFORM
+   WRITE RestartDetails
+   CLOSE RestartFile.
+
+
+WriteChartHeader.
+   MOVE "PuffMatchups Tournament Report" TO ChartRecord
+   WRITE ChartRecord
+   MOVE SPACES TO ChartRecord
+   STRING "Run Date: " DELIMITED BY SIZE
+           RunDate-Display DELIMITED BY SIZE
+      INTO ChartRecord
+   WRITE ChartRecord
+   MOVE SPACES TO ChartRecord
+   WRITE ChartRecord
+   IF PlayerBreakdownWanted
+      MOVE "Per-Player Breakdown" TO ChartRecord
+      WRITE ChartRecord
+      MOVE "(players with no nonzero matchups are omitted)" TO ChartRecord
+      WRITE ChartRecord
+      MOVE SPACES TO ChartRecord
+      WRITE ChartRecord
+   END-IF.
+
+
+SortCharacterResults.
+   PERFORM VARYING CharacterNum FROM 1 BY 1
+           UNTIL CharacterNum GREATER THAN 86
+      MOVE CharacterName(CharacterNum)      TO RankCharName(CharacterNum)
+      MOVE CharacterSetWins(CharacterNum)   TO RankWins(CharacterNum)
+      MOVE CharacterSetLosses(CharacterNum) TO RankLosses(CharacterNum)
+      IF CharacterSetWins(CharacterNum) = 0
+         AND CharacterSetLosses(CharacterNum) = 0
+         SET RankGamesNone(CharacterNum) TO TRUE
+         MOVE ZERO TO RankPct(CharacterNum)
+      ELSE
+         SET RankGamesPlayed(CharacterNum) TO TRUE
+         COMPUTE RankPct(CharacterNum) ROUNDED =
+            (CharacterSetWins(CharacterNum) /
+             (CharacterSetWins(CharacterNum) + CharacterSetLosses(CharacterNum)))
+            * 100
+      END-IF
+   END-PERFORM
+*> Bubble sort descending by win percentage; characters with no
+*> recorded games always sort to the bottom.
+   PERFORM VARYING RankOuterIdx FROM 1 BY 1
+           UNTIL RankOuterIdx GREATER THAN 85
+      PERFORM VARYING RankInnerIdx FROM 1 BY 1
+              UNTIL RankInnerIdx GREATER THAN 86 - RankOuterIdx
+         IF (RankGamesNone(RankInnerIdx) AND RankGamesPlayed(RankInnerIdx + 1))
+            OR (RankGamesPlayed(RankInnerIdx) AND RankGamesPlayed(RankInnerIdx + 1)
+                AND RankPct(RankInnerIdx) LESS THAN RankPct(RankInnerIdx + 1))
+            OR (RankGamesNone(RankInnerIdx) AND RankGamesNone(RankInnerIdx + 1)
+                AND RankCharName(RankInnerIdx) GREATER THAN RankCharName(RankInnerIdx + 1))
+            MOVE RankEntry(RankInnerIdx)     TO RankSwapEntry
+            MOVE RankEntry(RankInnerIdx + 1) TO RankEntry(RankInnerIdx)
+            MOVE RankSwapEntry               TO RankEntry(RankInnerIdx + 1)
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+
+FormatLeaderboardLine.
+   MOVE SPACES TO ChartRecord
+   IF RankGamesNone(CharacterNum)
+      STRING RankNumber DELIMITED BY SIZE
+              "    " DELIMITED BY SIZE
+              RankCharName(CharacterNum) DELIMITED BY SIZE
+              "   NO DATA" DELIMITED BY SIZE
+         INTO ChartRecord
+   ELSE
+      MOVE RankPct(CharacterNum) TO SetAverage-Display
+      STRING RankNumber DELIMITED BY SIZE
+              "    " DELIMITED BY SIZE
+              RankCharName(CharacterNum) DELIMITED BY SIZE
+              "   " DELIMITED BY SIZE
+              RankWins(CharacterNum) DELIMITED BY SIZE
+              "     " DELIMITED BY SIZE
+              RankLosses(CharacterNum) DELIMITED BY SIZE
+              "    " DELIMITED BY SIZE
+              SetAverage-Display DELIMITED BY SIZE
+              "%" DELIMITED BY SIZE
+         INTO ChartRecord
+   END-IF.
+
+
+WriteChartReport.
+   MOVE "Character Leaderboard (ranked by win percentage)" TO ChartRecord
+   WRITE ChartRecord
+   MOVE "Rank  Character               Wins  Losses  Win%" TO ChartRecord
+   WRITE ChartRecord
+   PERFORM VARYING CharacterNum FROM 1 BY 1
+           UNTIL CharacterNum GREATER THAN 86
+      MOVE CharacterNum TO RankNumber
+      PERFORM FormatLeaderboardLine
+      WRITE ChartRecord
+   END-PERFORM
+   MOVE SPACES TO ChartRecord
+   WRITE ChartRecord
+   MOVE "Top 10" TO ChartRecord
+   WRITE ChartRecord
+   PERFORM VARYING CharacterNum FROM 1 BY 1
+           UNTIL CharacterNum GREATER THAN 10
+      MOVE CharacterNum TO RankNumber
+      PERFORM FormatLeaderboardLine
+      WRITE ChartRecord
+   END-PERFORM
+   MOVE SPACES TO ChartRecord
+   WRITE ChartRecord
+   MOVE "Bottom 10" TO ChartRecord
+   WRITE ChartRecord
+   PERFORM VARYING CharacterNum FROM 86 BY -1
+           UNTIL CharacterNum LESS THAN 77
+      MOVE CharacterNum TO RankNumber
+      PERFORM FormatLeaderboardLine
+      WRITE ChartRecord
+   END-PERFORM.
+
+
+WriteHistoryRecords.
+   PERFORM VARYING CharacterNum FROM 1 BY 1
+           UNTIL CharacterNum GREATER THAN 86
+      MOVE SPACES TO HistoryRecord
+      IF RankGamesNone(CharacterNum)
+         STRING RunDate-Display DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 RankCharName(CharacterNum) DELIMITED BY SIZE
+                 ",0,0,NO DATA" DELIMITED BY SIZE
+            INTO HistoryRecord
+      ELSE
+         MOVE RankPct(CharacterNum) TO SetAverage-Display
+         STRING RunDate-Display DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 RankCharName(CharacterNum) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 RankWins(CharacterNum) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 RankLosses(CharacterNum) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 SetAverage-Display DELIMITED BY SIZE
+            INTO HistoryRecord
+      END-IF
+      WRITE HistoryRecord
+   END-PERFORM.
+
+
+CloseRunFiles.
    CLOSE PlayerFile
-   STOP RUN.
+   CLOSE Chart
+   CLOSE ExceptionFile
+   DISPLAY GoodRecordCount " record(s) accepted, " BadRecordCount " rejected -- see exceptions.txt."
+   CLOSE DuplicateFile
+   DISPLAY DuplicateRecordCount " duplicate PlayerName record(s) folded -- see duplicates.txt."
+   CLOSE HistoryFile.
 
-   
-   PrintResults.
-       Perform Varying CharacterNum FROM 1 BY 1
-               UNTIL CharacterNum GREATER THAN 86
-           COMPUTE SetAverage = (CharacterSetWins(CharacterNum) / (CharacterSetLosses(CharacterNum) + CharacterSetWins(CharacterNum))) * 100
-           DISPLAY CharacterName(CharacterNum) ": " SetAverage
-           END-PERFORM.
\ No newline at end of file
